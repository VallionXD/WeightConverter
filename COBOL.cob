@@ -1,34 +1,956 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WeightConverter.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 KG-BASE      PIC 9(5)V9(6) VALUE .453592.
-       01 LBS-BASE     PIC 9(5)V9(6) VALUE 2.20462.
-       01 CONVERSION   PIC 9 VALUE 0.
-       01 WEIGHT       PIC 9(5)V9(1) VALUE 0.
-       01 CONVERTED-WEIGHT PIC 9(5)V9(1) VALUE 0.
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY 'What type of conversion do you need?'.
-           DISPLAY '1. KG to LBS'.
-           DISPLAY '2. LBS to KG'.
-           DISPLAY 'Select an option using numbers (1 or 2): '.
-           ACCEPT CONVERSION.
-
-           IF CONVERSION = 1 THEN
-               DISPLAY 'Enter the amount of KG to convert: '.
-               ACCEPT WEIGHT.
-               COMPUTE CONVERTED-WEIGHT = FUNCTION TRUNCATE(WEIGHT * LBS-BASE).
-               DISPLAY WEIGHT ' KG = ' CONVERTED-WEIGHT ' LBS'.
-           ELSE IF CONVERSION = 2 THEN
-               DISPLAY 'Enter the amount of LBS to convert: '.
-               ACCEPT WEIGHT.
-               COMPUTE CONVERTED-WEIGHT = FUNCTION TRUNCATE(WEIGHT * KG-BASE).
-               DISPLAY WEIGHT ' LBS = ' CONVERTED-WEIGHT ' KG'.
-           ELSE
-               DISPLAY 'Invalid option'.
-           END-IF.
-           STOP RUN.
-       END.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. WEIGHTCONVERTER.
+000300 AUTHOR. D HOLLOWAY.
+000400 INSTALLATION. WAREHOUSE OPERATIONS - DOCK SYSTEMS.
+000500 DATE-WRITTEN. 01/14/2019.
+000600 DATE-COMPILED.
+000700* --------------------------------------------------------------*
+000800* MODIFICATION HISTORY
+000900* --------------------------------------------------------------*
+001000*    01/14/2019  DH   ORIGINAL PROGRAM - KG/LBS CONVERSION ONLY.
+001100*    08/09/2026  DH   ADDED BATCH MODE AGAINST A TRANSACTION FILE
+001200*                     SO THE DOCK CAN RUN A NIGHT'S TICKETS IN ONE
+001300*                     JOB INSTEAD OF KEYING EACH ONE.
+001400*    08/09/2026  DH   CHANGED CONVERTED-WEIGHT TO COMPUTE ROUNDED
+001500*                     WITH FOUR DECIMAL PLACES SO BILLED FIGURES
+001600*                     RECONCILE WITH CARRIER PAPERWORK.
+001700*    08/09/2026  DH   EXPANDED THE CONVERSION MENU TO COVER STONE,
+001800*                     OUNCES AND METRIC TONNES IN ADDITION TO THE
+001900*                     ORIGINAL KG/LBS PAIR.
+002000*    08/09/2026  DH   ADDED EDIT/VALIDATE LOGIC ON ALL OPERATOR
+002100*                     ENTRIES SO A BAD KEYSTROKE RE-PROMPTS
+002200*                     INSTEAD OF ABENDING OR POSTING GARBAGE.
+002300*    08/09/2026  DH   PROGRAM NOW LOOPS BACK TO THE MAIN MENU
+002400*                     AFTER EACH CONVERSION INSTEAD OF STOPPING
+002500*                     SO ONE JOB CAN COVER A WHOLE SHIFT.
+002600*    08/09/2026  DH   ADDED AUDIT TRAIL FILE - EVERY CONVERSION IS
+002700*                     LOGGED WITH TIMESTAMP AND OPERATOR ID FOR
+002800*                     DISCREPANCY TRACING.
+002900*    08/09/2026  DH   CONVERSION FACTORS NOW LOADED FROM AN
+003000*                     EXTERNAL PARAMETER FILE AT STARTUP INSTEAD
+003100*                     OF BEING HARDCODED SO OPS CAN MAINTAIN IT.
+003200*    08/09/2026  DH   ADDED THE DAILY SUMMARY REPORT (RPTFILE)
+003300*                     WITH PAGE HEADERS, COUNTS AND TOTALS BY
+003400*                     DIRECTION, AND A GRAND TOTAL LINE.
+003500*    08/09/2026  DH   ADDED CHECKPOINT/RESTART TO BATCH MODE SO
+003600*                     A LARGE RUN CAN RESUME AFTER AN ABEND
+003700*                     INSTEAD OF REPROCESSING FROM RECORD ONE.
+003800*    08/09/2026  DH   ADDED MANIFEST RECONCILIATION MODE TO FLAG
+003900*                     KG VERSUS LBS PAIRS THAT DISAGREE BEYOND
+004000*                     A SMALL TOLERANCE.
+004100* --------------------------------------------------------------*
+004200 
+004300 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER. IBM-370.
+004600 OBJECT-COMPUTER. IBM-370.
+004700 
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT TRAN-FILE ASSIGN TO TRANFILE
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS TRAN-STATUS.
+005300 
+005400     SELECT RESULT-FILE ASSIGN TO OUTFILE
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS RESULT-STATUS.
+005700 
+005800     SELECT AUDIT-FILE ASSIGN TO AUDITFILE
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS AUDIT-STATUS.
+006100 
+006200     SELECT PARAMETER-FILE ASSIGN TO PARMFILE
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS PARM-STATUS.
+006500 
+006600     SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+006700         ORGANIZATION IS LINE SEQUENTIAL
+006800         FILE STATUS IS CHKP-STATUS.
+006900 
+007000     SELECT REPORT-FILE ASSIGN TO RPTFILE
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS RPT-STATUS.
+007300 
+007400 DATA DIVISION.
+007500 FILE SECTION.
+007600 FD  TRAN-FILE
+007700     RECORDING MODE IS F.
+007800 01  TRAN-RECORD.
+007900     05  TRAN-CONVERSION-CODE        PIC 9(02).
+008000     05  TRAN-WEIGHT                 PIC 9(06)V9(02).
+008100 
+008200 FD  RESULT-FILE
+008300     RECORDING MODE IS F.
+008400 01  RESULT-RECORD.
+008500     05  RESULT-CONVERSION-CODE      PIC 9(02).
+008600     05  FILLER                      PIC X(02) VALUE SPACES.
+008700     05  RESULT-WEIGHT               PIC Z(5)9.99.
+008800     05  FILLER                      PIC X(02) VALUE SPACES.
+008900     05  RESULT-CONVERTED-WEIGHT     PIC Z(8)9.9999.
+009000 
+009100 FD  AUDIT-FILE
+009200     RECORDING MODE IS F.
+009300 01  AUDIT-RECORD.
+009400     05  AUDIT-TIMESTAMP              PIC X(14).
+009500     05  FILLER                       PIC X(01) VALUE SPACE.
+009600     05  AUDIT-OPERATOR-ID            PIC X(08).
+009700     05  FILLER                       PIC X(01) VALUE SPACE.
+009800     05  AUDIT-CONVERSION-CODE        PIC 9(02).
+009900     05  FILLER                       PIC X(01) VALUE SPACE.
+010000     05  AUDIT-WEIGHT                 PIC Z(5)9.99.
+010100     05  FILLER                       PIC X(01) VALUE SPACE.
+010200     05  AUDIT-CONVERTED-WEIGHT       PIC Z(8)9.9999.
+010300 
+010400 FD  PARAMETER-FILE
+010500     RECORDING MODE IS F.
+010600 01  PARAMETER-RECORD.
+010700     05  PARM-FACTOR-CODE             PIC 9(02).
+010800     05  FILLER                       PIC X(01).
+010900     05  PARM-FACTOR-VALUE            PIC 9(05)V9(06).
+011000 
+011100 FD  CHECKPOINT-FILE
+011200     RECORDING MODE IS F.
+011300 01  CHECKPOINT-RECORD.
+011400     05  CHKP-RECORD-COUNT            PIC 9(08).
+011500 
+011600 FD  REPORT-FILE
+011700     RECORDING MODE IS F.
+011800 01  REPORT-LINE                      PIC X(80).
+011900 
+012000 WORKING-STORAGE SECTION.
+012100* --------------------------------------------------------------*
+012200* FILE STATUS FIELDS
+012300* --------------------------------------------------------------*
+012400 01  TRAN-STATUS                      PIC X(02) VALUE SPACES.
+012500 01  RESULT-STATUS                    PIC X(02) VALUE SPACES.
+012600 01  AUDIT-STATUS                     PIC X(02) VALUE SPACES.
+012700 01  PARM-STATUS                      PIC X(02) VALUE SPACES.
+012800 01  CHKP-STATUS                      PIC X(02) VALUE SPACES.
+012900 01  RPT-STATUS                       PIC X(02) VALUE SPACES.
+013000 
+013100* --------------------------------------------------------------*
+013200* CONVERSION FACTOR TABLE - LOADED FROM PARMFILE AT STARTUP.
+013300* FACTOR-VALUE SUBSCRIPT LINES UP ONE-FOR-ONE WITH THE CONVERSION
+013400* CODE NUMBERS USED ON THE MENU AND ON TRANSACTION RECORDS.
+013500* --------------------------------------------------------------*
+013600 01  FACTOR-STORAGE.
+013700     05  FACTOR-ENTRY OCCURS 8 TIMES INDEXED BY FACTOR-INDEX.
+013800         10  FACTOR-VALUE             PIC 9(05)V9(06) VALUE 0.
+013900 
+014000* --------------------------------------------------------------*
+014100* STATISTICS TABLE FOR THE DAILY SUMMARY REPORT - ONE ENTRY PER
+014200* CONVERSION DIRECTION.
+014300* --------------------------------------------------------------*
+014400 01  DIRECTION-STATISTICS.
+014500     05  DIRECTION-STAT OCCURS 8 TIMES INDEXED BY STAT-INDEX.
+014600         10  DIRECTION-COUNT          PIC 9(07) VALUE 0.
+014700         10  DIRECTION-TOTAL          PIC 9(09)V9(04) VALUE 0.
+014800 
+014900* --------------------------------------------------------------*
+015000* SWITCHES
+015100* --------------------------------------------------------------*
+015200 01  END-OF-FILE-SWITCH                PIC X(01) VALUE 'N'.
+015300     88  END-OF-FILE                             VALUE 'Y'.
+015400 01  EXIT-PROGRAM-SWITCH                PIC X(01) VALUE 'N'.
+015500     88  EXIT-PROGRAM                            VALUE 'Y'.
+015600 01  RETURN-TO-MAIN-SWITCH              PIC X(01) VALUE 'N'.
+015700     88  RETURN-TO-MAIN                          VALUE 'Y'.
+015800 01  VALID-ENTRY-SWITCH                 PIC X(01) VALUE 'N'.
+015900     88  VALID-ENTRY                              VALUE 'Y'.
+016000 01  DISCREPANCY-SWITCH                 PIC X(01) VALUE 'N'.
+016100     88  DISCREPANCY-FOUND                        VALUE 'Y'.
+016150 01  CONVERSION-OVERFLOW-SWITCH         PIC X(01) VALUE 'N'.
+016160     88  CONVERSION-OVERFLOW                      VALUE 'Y'.
+016170 01  AUDIT-FILE-OPEN-SWITCH             PIC X(01) VALUE 'N'.
+016180     88  AUDIT-FILE-IS-OPEN                       VALUE 'Y'.
+016200 
+016300* --------------------------------------------------------------*
+016400* STANDALONE COUNTERS AND WORK AREAS
+016500* --------------------------------------------------------------*
+016600 77  OPERATOR-ID                       PIC X(08) VALUE SPACES.
+016700 77  CONVERSION-CODE                    PIC 9(02) VALUE 0.
+016800 77  WEIGHT                             PIC 9(06)V9(02) VALUE 0.
+016900 77  CONVERTED-WEIGHT                   PIC 9(09)V9(04) VALUE 0.
+017000 77  FROM-UNIT-LABEL                    PIC X(10) VALUE SPACES.
+017100 77  TO-UNIT-LABEL                      PIC X(10) VALUE SPACES.
+017200 77  MENU-CHOICE                        PIC 9(02) VALUE 0.
+017300 77  RECORD-COUNT                       PIC 9(08) VALUE 0.
+017400 77  RESTART-COUNT                      PIC 9(08) VALUE 0.
+017500 77  CHECKPOINT-INTERVAL                PIC 9(04) VALUE 1.
+017600 77  WORK-QUOTIENT                      PIC 9(08) VALUE 0.
+017700 77  WORK-REMAINDER                     PIC 9(08) VALUE 0.
+017800 77  PAGE-NUMBER                        PIC 9(04) VALUE 0.
+017900 77  PAGE-NUMBER-EDIT                   PIC ZZZ9.
+018000 77  DIRECTION-LABEL                    PIC X(20) VALUE SPACES.
+018100 77  REPORT-COUNT-EDIT                  PIC Z(6)9.
+018200 77  REPORT-TOTAL-EDIT                  PIC Z(8)9.9999.
+018300 77  GRAND-TOTAL-COUNT                  PIC 9(07) VALUE 0.
+018400 77  GRAND-TOTAL-WEIGHT                 PIC 9(09)V9(04) VALUE 0.
+018500 77  RECON-KG-MANIFEST                  PIC 9(06)V9(02) VALUE 0.
+018600 77  RECON-LBS-MANIFEST                 PIC 9(06)V9(02) VALUE 0.
+018700 77  RECON-LBS-COMPUTED                 PIC 9(08)V9(04) VALUE 0.
+018800 77  RECON-DIFFERENCE                   PIC S9(08)V9(04) VALUE 0.
+018900 77  RECON-TOLERANCE               PIC 9(03)V9(02) VALUE 0.50.
+018950 77  FACTOR-CODE-DISPLAY               PIC 9(02) VALUE 0.
+019000 
+019100* --------------------------------------------------------------*
+019200* EDIT / VALIDATE AREAS - OPERATOR INPUT IS ACCEPTED INTO AN
+019300* ALPHANUMERIC FIELD, TESTED FOR NUMERIC, THEN RE-READ THROUGH A
+019400* REDEFINITION THAT CARRIES THE IMPLIED DECIMAL PLACES.
+019500* --------------------------------------------------------------*
+019600 01  MENU-INPUT-AREA.
+019700     05  MENU-EDIT                     PIC X(02) JUSTIFIED RIGHT.
+019800 01  MENU-INPUT-R REDEFINES MENU-INPUT-AREA.
+019900     05  MENU-NUMERIC                  PIC 9(02).
+020000 
+020100 01  CONVERSION-INPUT-AREA.
+020200     05  CONVERSION-EDIT               PIC X(02) JUSTIFIED RIGHT.
+020300 01  CONVERSION-INPUT-R REDEFINES CONVERSION-INPUT-AREA.
+020400     05  CONVERSION-NUMERIC            PIC 9(02).
+020500 
+020600 01  WEIGHT-INPUT-AREA.
+020700     05  WEIGHT-EDIT                   PIC X(08) JUSTIFIED RIGHT.
+020800 01  WEIGHT-INPUT-R REDEFINES WEIGHT-INPUT-AREA.
+020900     05  WEIGHT-NUMERIC                PIC 9(06)V9(02).
+021000 
+021100 01  RECON-KG-INPUT-AREA.
+021200     05  RECON-KG-EDIT                 PIC X(08) JUSTIFIED RIGHT.
+021300 01  RECON-KG-INPUT-R REDEFINES RECON-KG-INPUT-AREA.
+021400     05  RECON-KG-NUMERIC              PIC 9(06)V9(02).
+021500 
+021600 01  RECON-LBS-INPUT-AREA.
+021700     05  RECON-LBS-EDIT                PIC X(08) JUSTIFIED RIGHT.
+021800 01  RECON-LBS-INPUT-R REDEFINES RECON-LBS-INPUT-AREA.
+021900     05  RECON-LBS-NUMERIC             PIC 9(06)V9(02).
+022000 
+022100* --------------------------------------------------------------*
+022200* DATE AND TIME AREAS FOR THE AUDIT TRAIL TIMESTAMP
+022300* --------------------------------------------------------------*
+022400 01  CURRENT-DATE-TIME.
+022500     05  CURRENT-YEAR                  PIC 9(04).
+022600     05  CURRENT-MONTH                 PIC 9(02).
+022700     05  CURRENT-DAY                   PIC 9(02).
+022800 01  CURRENT-TIME-OF-DAY.
+022900     05  CURRENT-HOURS                 PIC 9(02).
+023000     05  CURRENT-MINUTES               PIC 9(02).
+023100     05  CURRENT-SECONDS               PIC 9(02).
+023200     05  CURRENT-HUNDREDTHS            PIC 9(02).
+023300 77  TIMESTAMP-FIELD                   PIC X(14) VALUE SPACES.
+023400 
+023500 PROCEDURE DIVISION.
+023600* --------------------------------------------------------------*
+023700* 0000-MAINLINE - TOP LEVEL CONTROL.
+023800* --------------------------------------------------------------*
+023900 0000-MAINLINE.
+024000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024100     PERFORM 2000-MAIN-MENU THRU 2000-EXIT
+024200         UNTIL EXIT-PROGRAM.
+024300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+024400     STOP RUN.
+024500 
+024600* --------------------------------------------------------------*
+024700* 1000-INITIALIZE - LOAD CONVERSION FACTORS AND GET OPERATOR ID.
+024800* --------------------------------------------------------------*
+024900 1000-INITIALIZE.
+025000     PERFORM 1100-LOAD-FACTORS THRU 1100-EXIT.
+025050     PERFORM 1190-OPEN-AUDIT-FILE THRU 1190-EXIT.
+025100     DISPLAY 'WEIGHT CONVERTER STARTING UP'.
+025200     DISPLAY 'ENTER YOUR OPERATOR ID: '.
+025300     ACCEPT OPERATOR-ID.
+025400 1000-EXIT.
+025500     EXIT.
+025600 
+025700 1100-LOAD-FACTORS.
+025800     OPEN INPUT PARAMETER-FILE.
+025900     IF PARM-STATUS NOT = '00'
+026000         DISPLAY 'UNABLE TO OPEN FACTORS FILE - USING DEFAULTS'
+026100         PERFORM 1150-LOAD-DEFAULT-FACTORS THRU 1150-EXIT
+026200     ELSE
+026300         PERFORM 1120-READ-FACTOR-RECORD THRU 1120-EXIT
+026400             UNTIL PARM-STATUS = '10'
+026500         CLOSE PARAMETER-FILE
+026550         PERFORM 1160-VERIFY-FACTORS-LOADED THRU 1160-EXIT
+026600     END-IF.
+026700 1100-EXIT.
+026800     EXIT.
+026900
+027000 1120-READ-FACTOR-RECORD.
+027100     READ PARAMETER-FILE
+027200         AT END MOVE '10' TO PARM-STATUS
+027300     END-READ.
+027400     IF PARM-STATUS = '00'
+027410         IF PARM-FACTOR-CODE >= 1 AND PARM-FACTOR-CODE <= 8
+027500             SET FACTOR-INDEX TO PARM-FACTOR-CODE
+027600             MOVE PARM-FACTOR-VALUE TO FACTOR-VALUE(FACTOR-INDEX)
+027620         ELSE
+027640             DISPLAY 'INVALID FACTOR CODE ' PARM-FACTOR-CODE
+027660                 ' IN FACTORS FILE - RECORD SKIPPED'
+027680         END-IF
+027700     END-IF.
+027800 1120-EXIT.
+027900     EXIT.
+028000
+028100 1150-LOAD-DEFAULT-FACTORS.
+028150     PERFORM 1180-DEFAULT-ONE-FACTOR THRU 1180-EXIT
+028160         VARYING FACTOR-INDEX FROM 1 BY 1 UNTIL FACTOR-INDEX > 8.
+029000 1150-EXIT.
+029100     EXIT.
+029150
+029160 1160-VERIFY-FACTORS-LOADED.
+029170     PERFORM 1170-VERIFY-ONE-FACTOR THRU 1170-EXIT
+029180         VARYING FACTOR-INDEX FROM 1 BY 1 UNTIL FACTOR-INDEX > 8.
+029190 1160-EXIT.
+029200     EXIT.
+029210
+029220 1170-VERIFY-ONE-FACTOR.
+029230     IF FACTOR-VALUE(FACTOR-INDEX) = 0
+029235         SET FACTOR-CODE-DISPLAY TO FACTOR-INDEX
+029240         DISPLAY 'FACTOR CODE ' FACTOR-CODE-DISPLAY
+029250             ' MISSING FROM FACTORS FILE - USING BUILT-IN DEFAULT'
+029260         PERFORM 1180-DEFAULT-ONE-FACTOR THRU 1180-EXIT
+029270     END-IF.
+029280 1170-EXIT.
+029290     EXIT.
+029300
+029310 1180-DEFAULT-ONE-FACTOR.
+029320     EVALUATE FACTOR-INDEX
+029330         WHEN 1  MOVE 2.204620    TO FACTOR-VALUE(FACTOR-INDEX)
+029340         WHEN 2  MOVE  .453592    TO FACTOR-VALUE(FACTOR-INDEX)
+029350         WHEN 3  MOVE  .157473    TO FACTOR-VALUE(FACTOR-INDEX)
+029360         WHEN 4  MOVE 6.350290    TO FACTOR-VALUE(FACTOR-INDEX)
+029370         WHEN 5  MOVE 35.273960   TO FACTOR-VALUE(FACTOR-INDEX)
+029380         WHEN 6  MOVE  .028350    TO FACTOR-VALUE(FACTOR-INDEX)
+029390         WHEN 7  MOVE  .001000    TO FACTOR-VALUE(FACTOR-INDEX)
+029400         WHEN 8  MOVE 1000.000000 TO FACTOR-VALUE(FACTOR-INDEX)
+029410     END-EVALUATE.
+029420 1180-EXIT.
+029430     EXIT.
+029440
+029450* --------------------------------------------------------------*
+029460* 1190-OPEN-AUDIT-FILE - OPENS THE AUDIT TRAIL ONCE FOR THE WHOLE
+029470* RUN (RATHER THAN ONCE PER TICKET) SO A TRANSIENT OPEN FAILURE
+029480* PARTWAY THROUGH A BATCH CANNOT BE MISTAKEN FOR A MISSING FILE
+029490* AND TRUNCATE THE HISTORY BUILT UP SO FAR. EXTEND IS TRIED FIRST;
+029500* STATUS 35 (FILE NOT FOUND) IS THE ONLY CASE THAT FALLS BACK TO
+029510* OUTPUT TO CREATE THE FILE. ANY OTHER NON-ZERO STATUS IS TREATED
+029520* AS A HARD ERROR AND THE AUDIT TRAIL IS SIMPLY NOT WRITTEN.
+029530* --------------------------------------------------------------*
+029540 1190-OPEN-AUDIT-FILE.
+029550     OPEN EXTEND AUDIT-FILE.
+029560     IF AUDIT-STATUS = '35'
+029570         OPEN OUTPUT AUDIT-FILE
+029580     END-IF.
+029590     IF AUDIT-STATUS = '00'
+029600         SET AUDIT-FILE-IS-OPEN TO TRUE
+029610     ELSE
+029620         DISPLAY 'UNABLE TO OPEN AUDIT FILE - STATUS '
+029625             AUDIT-STATUS
+029630         DISPLAY 'AUDIT TRAIL WILL NOT BE WRITTEN THIS RUN'
+029640     END-IF.
+029650 1190-EXIT.
+029660     EXIT.
+029670
+029680* --------------------------------------------------------------*
+029685* 2000-MAIN-MENU - TOP LEVEL SELECTION. LOOPS UNTIL THE OPERATOR
+029690* CHOOSES TO EXIT SO A WHOLE SHIFT CAN RUN IN ONE JOB.
+029695* --------------------------------------------------------------*
+029700 2000-MAIN-MENU.
+029800     DISPLAY ' '.
+029900     DISPLAY '=============================================='.
+030000     DISPLAY ' WEIGHT CONVERTER - MAIN MENU'.
+030100     DISPLAY '=============================================='.
+030200     DISPLAY ' 1.  INTERACTIVE CONVERSION'.
+030300     DISPLAY ' 2.  BATCH CONVERSION FROM TRANSACTION FILE'.
+030400     DISPLAY ' 3.  RECONCILE A KG / LBS MANIFEST PAIR'.
+030500     DISPLAY ' 4.  PRINT DAILY SUMMARY REPORT'.
+030600     DISPLAY ' 9.  EXIT PROGRAM'.
+030700     DISPLAY 'SELECT AN OPTION: '.
+030800     PERFORM 2100-GET-MENU-CHOICE THRU 2100-EXIT.
+030900     EVALUATE MENU-CHOICE
+031000         WHEN 1
+031100             PERFORM 3000-INTERACTIVE THRU 3000-EXIT
+031200         WHEN 2
+031300             PERFORM 4000-BATCH-CONVERT THRU 4000-EXIT
+031400         WHEN 3
+031500             PERFORM 5000-RECONCILE THRU 5000-EXIT
+031600         WHEN 4
+031700             PERFORM 7000-PRINT-REPORT THRU 7000-EXIT
+031800         WHEN 9
+031900             SET EXIT-PROGRAM TO TRUE
+032000         WHEN OTHER
+032100             DISPLAY 'INVALID OPTION - PLEASE TRY AGAIN'
+032200     END-EVALUATE.
+032300 2000-EXIT.
+032400     EXIT.
+032500 
+032600 2100-GET-MENU-CHOICE.
+032700     MOVE 'N' TO VALID-ENTRY-SWITCH.
+032800     PERFORM 2110-EDIT-MENU-CHOICE THRU 2110-EXIT
+032900         UNTIL VALID-ENTRY.
+033000 2100-EXIT.
+033100     EXIT.
+033200 
+033300 2110-EDIT-MENU-CHOICE.
+033400     ACCEPT MENU-EDIT.
+033500     INSPECT MENU-EDIT REPLACING LEADING SPACE BY ZERO.
+033600     IF MENU-EDIT NOT NUMERIC
+033700         DISPLAY 'INVALID ENTRY - NUMBERS ONLY - TRY AGAIN'
+033800     ELSE
+033900         IF MENU-NUMERIC = 1 OR 2 OR 3 OR 4 OR 9
+034000             MOVE MENU-NUMERIC TO MENU-CHOICE
+034100             SET VALID-ENTRY TO TRUE
+034200         ELSE
+034300             DISPLAY 'INVALID OPTION - TRY AGAIN'
+034400         END-IF
+034500     END-IF.
+034600 2110-EXIT.
+034700     EXIT.
+034800 
+034900* --------------------------------------------------------------*
+035000* 3000-INTERACTIVE - ONE TICKET AT A TIME AT THE TERMINAL. LOOPS
+035100* UNTIL THE OPERATOR SELECTS "RETURN TO MAIN MENU".
+035200* --------------------------------------------------------------*
+035300 3000-INTERACTIVE.
+035400     MOVE 'N' TO RETURN-TO-MAIN-SWITCH.
+035500     PERFORM 3050-ONE-INTERACTIVE-TICKET THRU 3050-EXIT
+035600         UNTIL RETURN-TO-MAIN.
+035700 3000-EXIT.
+035800     EXIT.
+035900 
+036000 3050-ONE-INTERACTIVE-TICKET.
+036100     PERFORM 3100-DISPLAY-CONVERSION-MENU THRU 3100-EXIT.
+036200     PERFORM 3200-GET-CONVERSION-CHOICE THRU 3200-EXIT.
+036300     IF NOT RETURN-TO-MAIN
+036400         PERFORM 3300-GET-WEIGHT THRU 3300-EXIT
+036500         PERFORM 5500-CONVERT-WEIGHT THRU 5500-EXIT
+036550         IF NOT CONVERSION-OVERFLOW
+036600             PERFORM 3400-DISPLAY-RESULT THRU 3400-EXIT
+036700             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+036800             PERFORM 3500-UPDATE-STATISTICS THRU 3500-EXIT
+036850         END-IF
+036900     END-IF.
+037000 3050-EXIT.
+037100     EXIT.
+037200 
+037300 3100-DISPLAY-CONVERSION-MENU.
+037400     DISPLAY ' '.
+037500     DISPLAY 'WHAT TYPE OF CONVERSION DO YOU NEED?'.
+037600     DISPLAY ' 1. KG    TO LBS'.
+037700     DISPLAY ' 2. LBS   TO KG'.
+037800     DISPLAY ' 3. KG    TO STONE'.
+037900     DISPLAY ' 4. STONE TO KG'.
+038000     DISPLAY ' 5. KG    TO OUNCES'.
+038100     DISPLAY ' 6. OUNCES TO KG'.
+038200     DISPLAY ' 7. KG    TO METRIC TONNES'.
+038300     DISPLAY ' 8. METRIC TONNES TO KG'.
+038400     DISPLAY ' 9. RETURN TO MAIN MENU'.
+038500     DISPLAY 'SELECT AN OPTION USING NUMBERS (1-9): '.
+038600 3100-EXIT.
+038700     EXIT.
+038800 
+038900 3200-GET-CONVERSION-CHOICE.
+039000     MOVE 'N' TO VALID-ENTRY-SWITCH.
+039100     PERFORM 3210-EDIT-CONVERSION-CHOICE THRU 3210-EXIT
+039200         UNTIL VALID-ENTRY.
+039300     IF CONVERSION-NUMERIC = 9
+039400         SET RETURN-TO-MAIN TO TRUE
+039500     ELSE
+039600         MOVE CONVERSION-NUMERIC TO CONVERSION-CODE
+039700     END-IF.
+039800 3200-EXIT.
+039900     EXIT.
+040000 
+040100 3210-EDIT-CONVERSION-CHOICE.
+040200     ACCEPT CONVERSION-EDIT.
+040300     INSPECT CONVERSION-EDIT REPLACING LEADING SPACE BY ZERO.
+040400     IF CONVERSION-EDIT NOT NUMERIC
+040500         DISPLAY 'INVALID ENTRY - NUMBERS ONLY - TRY AGAIN'
+040600     ELSE
+040700         IF CONVERSION-NUMERIC >= 1 AND CONVERSION-NUMERIC <= 9
+040800             SET VALID-ENTRY TO TRUE
+040900         ELSE
+041000             DISPLAY 'INVALID OPTION - TRY AGAIN'
+041100         END-IF
+041200     END-IF.
+041300 3210-EXIT.
+041400     EXIT.
+041500 
+041600 3300-GET-WEIGHT.
+041700     DISPLAY 'ENTER THE WEIGHT TO CONVERT (DIGITS ONLY, 2'
+041800         ' IMPLIED DECIMALS - E.G. 12345 = 123.45): '.
+041900     MOVE 'N' TO VALID-ENTRY-SWITCH.
+042000     PERFORM 3310-EDIT-WEIGHT THRU 3310-EXIT
+042100         UNTIL VALID-ENTRY.
+042200     MOVE WEIGHT-NUMERIC TO WEIGHT.
+042300 3300-EXIT.
+042400     EXIT.
+042500 
+042600 3310-EDIT-WEIGHT.
+042700     ACCEPT WEIGHT-EDIT.
+042800     INSPECT WEIGHT-EDIT REPLACING LEADING SPACE BY ZERO.
+042900     IF WEIGHT-EDIT NOT NUMERIC
+043000         DISPLAY 'INVALID ENTRY - NUMBERS ONLY - TRY AGAIN'
+043100     ELSE
+043200         SET VALID-ENTRY TO TRUE
+043300     END-IF.
+043400 3310-EXIT.
+043500     EXIT.
+043600 
+043700 3400-DISPLAY-RESULT.
+043800     PERFORM 3410-GET-UNIT-LABELS THRU 3410-EXIT.
+043900     DISPLAY WEIGHT ' ' FROM-UNIT-LABEL ' = ' CONVERTED-WEIGHT
+044000         ' ' TO-UNIT-LABEL.
+044100 3400-EXIT.
+044200     EXIT.
+044300 
+044400 3410-GET-UNIT-LABELS.
+044500     EVALUATE CONVERSION-CODE
+044600         WHEN 1
+044700             MOVE 'KG'     TO FROM-UNIT-LABEL
+044800             MOVE 'LBS'    TO TO-UNIT-LABEL
+044900         WHEN 2
+045000             MOVE 'LBS'    TO FROM-UNIT-LABEL
+045100             MOVE 'KG'     TO TO-UNIT-LABEL
+045200         WHEN 3
+045300             MOVE 'KG'     TO FROM-UNIT-LABEL
+045400             MOVE 'STONE'  TO TO-UNIT-LABEL
+045500         WHEN 4
+045600             MOVE 'STONE'  TO FROM-UNIT-LABEL
+045700             MOVE 'KG'     TO TO-UNIT-LABEL
+045800         WHEN 5
+045900             MOVE 'KG'     TO FROM-UNIT-LABEL
+046000             MOVE 'OUNCES' TO TO-UNIT-LABEL
+046100         WHEN 6
+046200             MOVE 'OUNCES' TO FROM-UNIT-LABEL
+046300             MOVE 'KG'     TO TO-UNIT-LABEL
+046400         WHEN 7
+046500             MOVE 'KG'     TO FROM-UNIT-LABEL
+046600             MOVE 'TONNE'  TO TO-UNIT-LABEL
+046700         WHEN 8
+046800             MOVE 'TONNE'  TO FROM-UNIT-LABEL
+046900             MOVE 'KG'     TO TO-UNIT-LABEL
+047000     END-EVALUATE.
+047100 3410-EXIT.
+047200     EXIT.
+047300 
+047400 3500-UPDATE-STATISTICS.
+047500     SET STAT-INDEX TO CONVERSION-CODE.
+047600     ADD 1 TO DIRECTION-COUNT(STAT-INDEX).
+047700     ADD WEIGHT TO DIRECTION-TOTAL(STAT-INDEX).
+047800 3500-EXIT.
+047900     EXIT.
+048000 
+048100* --------------------------------------------------------------*
+048200* 4000-BATCH-CONVERT - READS THE NIGHT'S TRANSACTION FILE AND
+048300* WRITES A CONVERTED-WEIGHT RESULT RECORD FOR EVERY TICKET.
+048400* CHECKPOINTS ITS POSITION SO A RERUN CAN RESUME INSTEAD OF
+048500* REPROCESSING FROM RECORD ONE.
+048600* --------------------------------------------------------------*
+048700 4000-BATCH-CONVERT.
+048750     PERFORM 6600-READ-CHECKPOINT THRU 6600-EXIT.
+048760     IF RESTART-COUNT > 0
+048770         PERFORM 4150-REBUILD-STATISTICS THRU 4150-EXIT
+048780     END-IF.
+048800     PERFORM 4100-OPEN-BATCH-FILES THRU 4100-EXIT.
+048900     IF TRAN-STATUS = '00' AND RESULT-STATUS = '00'
+049000         PERFORM 4200-SKIP-TO-RESTART-POINT THRU 4200-EXIT
+049100         PERFORM 4300-PROCESS-TRANSACTION THRU 4300-EXIT
+049200             UNTIL END-OF-FILE
+049300         PERFORM 4400-CLOSE-BATCH-FILES THRU 4400-EXIT
+049400         PERFORM 6500-RESET-CHECKPOINT THRU 6500-EXIT
+049500         DISPLAY 'BATCH RUN COMPLETE - ' RECORD-COUNT
+049600             ' RECORDS PROCESSED'
+049700     ELSE
+049800         DISPLAY 'UNABLE TO OPEN TRANSACTION OR RESULT FILE -'
+049850             ' BATCH ABORTED'
+049900     END-IF.
+050000 4000-EXIT.
+050100     EXIT.
+050200
+050300 4100-OPEN-BATCH-FILES.
+050400     MOVE 'N' TO END-OF-FILE-SWITCH.
+050500     MOVE 0 TO RECORD-COUNT.
+050600     OPEN INPUT TRAN-FILE.
+050650     IF RESTART-COUNT > 0
+050660         OPEN EXTEND RESULT-FILE
+050670         IF RESULT-STATUS = '35'
+050680             OPEN OUTPUT RESULT-FILE
+050690         END-IF
+050695     ELSE
+050697         OPEN OUTPUT RESULT-FILE
+050699     END-IF.
+050800 4100-EXIT.
+050900     EXIT.
+051000
+051020* --------------------------------------------------------------*
+051040* 4150/4160 - ON A RESTART, THE STATISTICS TABLE IS REBUILT FROM
+051060* THE RESULT FILE WRITTEN BY THE EARLIER PART OF THE RUN SO THE
+051070* DAILY SUMMARY REPORT STILL REFLECTS THE WHOLE BATCH, NOT JUST
+051080* THE RECORDS PROCESSED AFTER THE RESTART.
+051090* --------------------------------------------------------------*
+051095 4150-REBUILD-STATISTICS.
+051100     MOVE 'N' TO END-OF-FILE-SWITCH.
+051110     OPEN INPUT RESULT-FILE.
+051120     IF RESULT-STATUS = '00'
+051130         PERFORM 4160-REBUILD-ONE-STAT THRU 4160-EXIT
+051140             UNTIL END-OF-FILE
+051150         CLOSE RESULT-FILE
+051160     ELSE
+051170         DISPLAY 'WARNING - UNABLE TO REOPEN RESULT FILE TO'
+051180             ' REBUILD STATISTICS - SUMMARY REPORT MAY BE'
+051190             ' INCOMPLETE UNTIL NEXT FULL RUN'
+051195     END-IF.
+051197 4150-EXIT.
+051198     EXIT.
+051199
+051200 4160-REBUILD-ONE-STAT.
+051210     READ RESULT-FILE
+051220         AT END MOVE 'Y' TO END-OF-FILE-SWITCH
+051230     END-READ.
+051240     IF NOT END-OF-FILE
+051250         MOVE RESULT-CONVERSION-CODE TO CONVERSION-CODE
+051260         MOVE RESULT-WEIGHT TO WEIGHT
+051270         PERFORM 3500-UPDATE-STATISTICS THRU 3500-EXIT
+051280     END-IF.
+051290 4160-EXIT.
+051295     EXIT.
+051296
+051299 4200-SKIP-TO-RESTART-POINT.
+051300     IF RESTART-COUNT > 0
+051400         DISPLAY 'RESUMING BATCH AFTER CHECKPOINT AT RECORD '
+051500             RESTART-COUNT
+051600         PERFORM 4250-SKIP-ONE-RECORD THRU 4250-EXIT
+051700             RESTART-COUNT TIMES
+051800     END-IF.
+051900 4200-EXIT.
+052000     EXIT.
+052100
+052200 4250-SKIP-ONE-RECORD.
+052300     READ TRAN-FILE
+052400         AT END MOVE 'Y' TO END-OF-FILE-SWITCH
+052500     END-READ.
+052600     IF NOT END-OF-FILE
+052700         ADD 1 TO RECORD-COUNT
+052800     END-IF.
+052900 4250-EXIT.
+053000     EXIT.
+053100 
+053200 4300-PROCESS-TRANSACTION.
+053300     READ TRAN-FILE
+053400         AT END MOVE 'Y' TO END-OF-FILE-SWITCH
+053500     END-READ.
+053600     IF NOT END-OF-FILE
+053700         ADD 1 TO RECORD-COUNT
+053800         MOVE TRAN-CONVERSION-CODE TO CONVERSION-CODE
+053900         MOVE TRAN-WEIGHT TO WEIGHT
+054000         IF CONVERSION-CODE >= 1 AND CONVERSION-CODE <= 8
+054100             PERFORM 5500-CONVERT-WEIGHT THRU 5500-EXIT
+054150             IF NOT CONVERSION-OVERFLOW
+054200                 PERFORM 4350-WRITE-RESULT-RECORD THRU 4350-EXIT
+054300                 PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+054400                 PERFORM 3500-UPDATE-STATISTICS THRU 3500-EXIT
+054450             ELSE
+054460                 DISPLAY 'CONVERSION OVERFLOW ON TRANSACTION'
+054470                     ' RECORD ' RECORD-COUNT ' - REJECTED'
+054480             END-IF
+054500         ELSE
+054600             DISPLAY 'INVALID CODE ON TRANSACTION RECORD '
+054700                 RECORD-COUNT
+054800         END-IF
+054900         DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+055000             GIVING WORK-QUOTIENT REMAINDER WORK-REMAINDER
+055100         IF WORK-REMAINDER = 0
+055200             PERFORM 6400-SAVE-CHECKPOINT THRU 6400-EXIT
+055300         END-IF
+055400     END-IF.
+055500 4300-EXIT.
+055600     EXIT.
+055700 
+055800 4350-WRITE-RESULT-RECORD.
+055900     MOVE SPACES TO RESULT-RECORD.
+056000     MOVE CONVERSION-CODE TO RESULT-CONVERSION-CODE.
+056100     MOVE WEIGHT TO RESULT-WEIGHT.
+056200     MOVE CONVERTED-WEIGHT TO RESULT-CONVERTED-WEIGHT.
+056300     WRITE RESULT-RECORD.
+056400 4350-EXIT.
+056500     EXIT.
+056600 
+056700 4400-CLOSE-BATCH-FILES.
+056800     CLOSE TRAN-FILE.
+056900     CLOSE RESULT-FILE.
+057000 4400-EXIT.
+057100     EXIT.
+057200 
+057300* --------------------------------------------------------------*
+057400* 5000-RECONCILE - TAKES A MANIFEST'S KG AND LBS FIGURES, CONVERTS
+057500* KG TO LBS USING THE SAME FACTOR TABLE, AND FLAGS A DISCREPANCY
+057600* WHEN THE DIFFERENCE EXCEEDS TOLERANCE.
+057700* --------------------------------------------------------------*
+057800 5000-RECONCILE.
+057900     DISPLAY ' '.
+058000     DISPLAY 'MANIFEST RECONCILIATION CHECK'.
+058100     MOVE 'N' TO DISCREPANCY-SWITCH.
+058200     DISPLAY 'ENTER THE KG FIGURE FROM THE MANIFEST (DIGITS'
+058300         ' ONLY, 2 IMPLIED DECIMALS): '.
+058400     PERFORM 5100-GET-RECON-KG THRU 5100-EXIT.
+058500     DISPLAY 'ENTER THE LBS FIGURE FROM THE MANIFEST (DIGITS'
+058600         ' ONLY, 2 IMPLIED DECIMALS): '.
+058700     PERFORM 5200-GET-RECON-LBS THRU 5200-EXIT.
+058800     SET FACTOR-INDEX TO 1.
+058900     COMPUTE RECON-LBS-COMPUTED ROUNDED =
+059000         RECON-KG-MANIFEST * FACTOR-VALUE(FACTOR-INDEX).
+059100     COMPUTE RECON-DIFFERENCE ROUNDED =
+059200         RECON-LBS-COMPUTED - RECON-LBS-MANIFEST.
+059300     IF RECON-DIFFERENCE < 0
+059400         MULTIPLY RECON-DIFFERENCE BY -1 GIVING RECON-DIFFERENCE
+059500     END-IF.
+059600     IF RECON-DIFFERENCE > RECON-TOLERANCE
+059700         SET DISCREPANCY-FOUND TO TRUE
+059800     END-IF.
+059900     PERFORM 5300-DISPLAY-RECON-RESULT THRU 5300-EXIT.
+060000 5000-EXIT.
+060100     EXIT.
+060200 
+060300 5100-GET-RECON-KG.
+060400     MOVE 'N' TO VALID-ENTRY-SWITCH.
+060500     PERFORM 5110-EDIT-RECON-KG THRU 5110-EXIT
+060600         UNTIL VALID-ENTRY.
+060700     MOVE RECON-KG-NUMERIC TO RECON-KG-MANIFEST.
+060800 5100-EXIT.
+060900     EXIT.
+061000 
+061100 5110-EDIT-RECON-KG.
+061200     ACCEPT RECON-KG-EDIT.
+061300     INSPECT RECON-KG-EDIT REPLACING LEADING SPACE BY ZERO.
+061400     IF RECON-KG-EDIT NOT NUMERIC
+061500         DISPLAY 'INVALID ENTRY - NUMBERS ONLY - TRY AGAIN'
+061600     ELSE
+061700         SET VALID-ENTRY TO TRUE
+061800     END-IF.
+061900 5110-EXIT.
+062000     EXIT.
+062100 
+062200 5200-GET-RECON-LBS.
+062300     MOVE 'N' TO VALID-ENTRY-SWITCH.
+062400     PERFORM 5210-EDIT-RECON-LBS THRU 5210-EXIT
+062500         UNTIL VALID-ENTRY.
+062600     MOVE RECON-LBS-NUMERIC TO RECON-LBS-MANIFEST.
+062700 5200-EXIT.
+062800     EXIT.
+062900 
+063000 5210-EDIT-RECON-LBS.
+063100     ACCEPT RECON-LBS-EDIT.
+063200     INSPECT RECON-LBS-EDIT REPLACING LEADING SPACE BY ZERO.
+063300     IF RECON-LBS-EDIT NOT NUMERIC
+063400         DISPLAY 'INVALID ENTRY - NUMBERS ONLY - TRY AGAIN'
+063500     ELSE
+063600         SET VALID-ENTRY TO TRUE
+063700     END-IF.
+063800 5210-EXIT.
+063900     EXIT.
+064000 
+064100 5300-DISPLAY-RECON-RESULT.
+064200     DISPLAY 'MANIFEST KG  = ' RECON-KG-MANIFEST.
+064300     DISPLAY 'MANIFEST LBS = ' RECON-LBS-MANIFEST.
+064400     DISPLAY 'KG CONVERTS TO ' RECON-LBS-COMPUTED ' LBS'.
+064500     DISPLAY 'DIFFERENCE FROM MANIFEST LBS IS ' RECON-DIFFERENCE.
+064600     IF DISCREPANCY-FOUND
+064700         DISPLAY '*** DISCREPANCY - DIFFERENCE EXCEEDS'
+064800             ' TOLERANCE OF ' RECON-TOLERANCE ' ***'
+064900     ELSE
+065000         DISPLAY 'MANIFEST FIGURES RECONCILE WITHIN TOLERANCE'
+065100     END-IF.
+065200 5300-EXIT.
+065300     EXIT.
+065400 
+065500* --------------------------------------------------------------*
+065600* 5500-CONVERT-WEIGHT - SHARED CONVERSION LOGIC USED BY BOTH
+065700* INTERACTIVE AND BATCH MODE. TABLE-DRIVEN OFF FACTOR-VALUE SO THE
+065800* FACTORS CAN BE MAINTAINED WITHOUT A RECOMPILE, AND ROUNDED
+065900* BILLED FIGURE MATCHES THE CARRIER'S PAPERWORK.
+066000* --------------------------------------------------------------*
+066100 5500-CONVERT-WEIGHT.
+066150     MOVE 'N' TO CONVERSION-OVERFLOW-SWITCH.
+066200     SET FACTOR-INDEX TO CONVERSION-CODE.
+066300     COMPUTE CONVERTED-WEIGHT ROUNDED =
+066400         WEIGHT * FACTOR-VALUE(FACTOR-INDEX)
+066450         ON SIZE ERROR
+066460             SET CONVERSION-OVERFLOW TO TRUE
+066470             DISPLAY 'CONVERSION RESULT TOO LARGE TO REPRESENT'
+066480     END-COMPUTE.
+066500 5500-EXIT.
+066600     EXIT.
+066700 
+066800* --------------------------------------------------------------*
+066900* 6000-WRITE-AUDIT-RECORD - APPENDS ONE CONVERSION TO THE AUDIT
+067000* TRAIL FILE FOR LATER SHIPMENT DISCREPANCY TRACING.
+067100* --------------------------------------------------------------*
+067200 6000-WRITE-AUDIT-RECORD.
+067250     IF AUDIT-FILE-IS-OPEN
+067300         PERFORM 6100-BUILD-TIMESTAMP THRU 6100-EXIT
+067800         MOVE SPACES TO AUDIT-RECORD
+067900         MOVE TIMESTAMP-FIELD TO AUDIT-TIMESTAMP
+068000         MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID
+068100         MOVE CONVERSION-CODE TO AUDIT-CONVERSION-CODE
+068200         MOVE WEIGHT TO AUDIT-WEIGHT
+068300         MOVE CONVERTED-WEIGHT TO AUDIT-CONVERTED-WEIGHT
+068400         WRITE AUDIT-RECORD
+068450         IF AUDIT-STATUS NOT = '00'
+068460             DISPLAY 'AUDIT RECORD WRITE FAILED - STATUS '
+068470                 AUDIT-STATUS
+068480         END-IF
+068490     END-IF.
+068600 6000-EXIT.
+068700     EXIT.
+068800 
+068900 6100-BUILD-TIMESTAMP.
+069000     ACCEPT CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+069100     ACCEPT CURRENT-TIME-OF-DAY FROM TIME.
+069200     STRING CURRENT-YEAR    DELIMITED BY SIZE
+069300            CURRENT-MONTH   DELIMITED BY SIZE
+069400            CURRENT-DAY     DELIMITED BY SIZE
+069500            CURRENT-HOURS   DELIMITED BY SIZE
+069600            CURRENT-MINUTES DELIMITED BY SIZE
+069700            CURRENT-SECONDS DELIMITED BY SIZE
+069800         INTO TIMESTAMP-FIELD.
+069900 6100-EXIT.
+070000     EXIT.
+070100 
+070200* --------------------------------------------------------------*
+070300* 6400/6500/6600 - CHECKPOINT SAVE, RESET AND READ FOR BATCH
+070400* RESTART SUPPORT.
+070500* --------------------------------------------------------------*
+070600 6400-SAVE-CHECKPOINT.
+070700     OPEN OUTPUT CHECKPOINT-FILE.
+070800     MOVE RECORD-COUNT TO CHKP-RECORD-COUNT.
+070900     WRITE CHECKPOINT-RECORD.
+071000     CLOSE CHECKPOINT-FILE.
+071100     DISPLAY 'CHECKPOINT SAVED AT RECORD ' RECORD-COUNT.
+071200 6400-EXIT.
+071300     EXIT.
+071400 
+071500 6500-RESET-CHECKPOINT.
+071600     OPEN OUTPUT CHECKPOINT-FILE.
+071700     MOVE 0 TO CHKP-RECORD-COUNT.
+071800     WRITE CHECKPOINT-RECORD.
+071900     CLOSE CHECKPOINT-FILE.
+072000 6500-EXIT.
+072100     EXIT.
+072200 
+072300 6600-READ-CHECKPOINT.
+072400     MOVE 0 TO RESTART-COUNT.
+072500     OPEN INPUT CHECKPOINT-FILE.
+072600     IF CHKP-STATUS = '00'
+072700         READ CHECKPOINT-FILE
+072800             AT END CONTINUE
+072900         END-READ
+073000         IF CHKP-STATUS = '00'
+073100             MOVE CHKP-RECORD-COUNT TO RESTART-COUNT
+073200         END-IF
+073300         CLOSE CHECKPOINT-FILE
+073400     END-IF.
+073500 6600-EXIT.
+073600     EXIT.
+073700 
+073800* --------------------------------------------------------------*
+073900* 7000-PRINT-REPORT - DAILY SUMMARY REPORT SHOWING CONVERSION
+074000* COUNTS AND TOTAL WEIGHT BY DIRECTION, WITH A GRAND TOTAL LINE.
+074100* --------------------------------------------------------------*
+074200 7000-PRINT-REPORT.
+074300     OPEN OUTPUT REPORT-FILE.
+074350     IF RPT-STATUS NOT = '00'
+074360         DISPLAY 'UNABLE TO OPEN REPORT FILE - REPORT ABORTED'
+074370     ELSE
+074400         MOVE 0 TO PAGE-NUMBER
+074500         MOVE 0 TO GRAND-TOTAL-COUNT
+074600         MOVE 0 TO GRAND-TOTAL-WEIGHT
+074700         PERFORM 7100-WRITE-PAGE-HEADER THRU 7100-EXIT
+074800         PERFORM 7200-WRITE-DETAIL-LINE THRU 7200-EXIT
+074900             VARYING STAT-INDEX FROM 1 BY 1 UNTIL STAT-INDEX > 8
+075000         PERFORM 7300-WRITE-GRAND-TOTAL THRU 7300-EXIT
+075100         CLOSE REPORT-FILE
+075200         DISPLAY 'DAILY SUMMARY REPORT WRITTEN TO RPTFILE'
+075250     END-IF.
+075300 7000-EXIT.
+075400     EXIT.
+075500 
+075600 7100-WRITE-PAGE-HEADER.
+075700     ADD 1 TO PAGE-NUMBER.
+075800     MOVE PAGE-NUMBER TO PAGE-NUMBER-EDIT.
+075900     MOVE SPACES TO REPORT-LINE.
+076000     STRING 'WEIGHT CONVERTER - DAILY SUMMARY REPORT'
+076100             DELIMITED BY SIZE
+076200            '          PAGE '          DELIMITED BY SIZE
+076300            PAGE-NUMBER-EDIT              DELIMITED BY SIZE
+076400         INTO REPORT-LINE.
+076500     WRITE REPORT-LINE.
+076600     MOVE SPACES TO REPORT-LINE.
+076700     WRITE REPORT-LINE.
+076800     MOVE SPACES TO REPORT-LINE.
+076900     STRING 'DIRECTION'               DELIMITED BY SIZE
+077000            '               COUNT'    DELIMITED BY SIZE
+077100            '          TOTAL WEIGHT'  DELIMITED BY SIZE
+077200         INTO REPORT-LINE.
+077300     WRITE REPORT-LINE.
+077400     MOVE SPACES TO REPORT-LINE.
+077500     WRITE REPORT-LINE.
+077600 7100-EXIT.
+077700     EXIT.
+077800 
+077900 7200-WRITE-DETAIL-LINE.
+078000     PERFORM 7210-GET-DIRECTION-LABEL THRU 7210-EXIT.
+078100     MOVE DIRECTION-COUNT(STAT-INDEX) TO REPORT-COUNT-EDIT.
+078200     MOVE DIRECTION-TOTAL(STAT-INDEX) TO REPORT-TOTAL-EDIT.
+078300     MOVE SPACES TO REPORT-LINE.
+078400     STRING DIRECTION-LABEL     DELIMITED BY SIZE
+078500            '   '               DELIMITED BY SIZE
+078600            REPORT-COUNT-EDIT   DELIMITED BY SIZE
+078700            '   '               DELIMITED BY SIZE
+078800            REPORT-TOTAL-EDIT   DELIMITED BY SIZE
+078900         INTO REPORT-LINE.
+079000     WRITE REPORT-LINE.
+079100     ADD DIRECTION-COUNT(STAT-INDEX) TO GRAND-TOTAL-COUNT.
+079200     ADD DIRECTION-TOTAL(STAT-INDEX) TO GRAND-TOTAL-WEIGHT.
+079300 7200-EXIT.
+079400     EXIT.
+079500 
+079600 7210-GET-DIRECTION-LABEL.
+079700     EVALUATE STAT-INDEX
+079800         WHEN 1  MOVE 'KG TO LBS'     TO DIRECTION-LABEL
+079900         WHEN 2  MOVE 'LBS TO KG'     TO DIRECTION-LABEL
+080000         WHEN 3  MOVE 'KG TO STONE'   TO DIRECTION-LABEL
+080100         WHEN 4  MOVE 'STONE TO KG'   TO DIRECTION-LABEL
+080200         WHEN 5  MOVE 'KG TO OUNCES'  TO DIRECTION-LABEL
+080300         WHEN 6  MOVE 'OUNCES TO KG'  TO DIRECTION-LABEL
+080400         WHEN 7  MOVE 'KG TO TONNES'  TO DIRECTION-LABEL
+080500         WHEN 8  MOVE 'TONNES TO KG'  TO DIRECTION-LABEL
+080600     END-EVALUATE.
+080700 7210-EXIT.
+080800     EXIT.
+080900 
+081000 7300-WRITE-GRAND-TOTAL.
+081100     MOVE GRAND-TOTAL-COUNT TO REPORT-COUNT-EDIT.
+081200     MOVE GRAND-TOTAL-WEIGHT TO REPORT-TOTAL-EDIT.
+081300     MOVE SPACES TO REPORT-LINE.
+081400     WRITE REPORT-LINE.
+081500     MOVE SPACES TO REPORT-LINE.
+081600     STRING 'GRAND TOTAL'          DELIMITED BY SIZE
+081700            '   '                  DELIMITED BY SIZE
+081800            REPORT-COUNT-EDIT      DELIMITED BY SIZE
+081900            '   '                  DELIMITED BY SIZE
+082000            REPORT-TOTAL-EDIT      DELIMITED BY SIZE
+082100         INTO REPORT-LINE.
+082200     WRITE REPORT-LINE.
+082300 7300-EXIT.
+082400     EXIT.
+082500 
+082600* --------------------------------------------------------------*
+082700* 9000-TERMINATE - END OF SESSION.
+082800* --------------------------------------------------------------*
+082900 9000-TERMINATE.
+082950     IF AUDIT-FILE-IS-OPEN
+082960         CLOSE AUDIT-FILE
+082970     END-IF.
+083000     DISPLAY 'WEIGHT CONVERTER SESSION ENDED - GOODBYE'.
+083100 9000-EXIT.
+083200     EXIT.
